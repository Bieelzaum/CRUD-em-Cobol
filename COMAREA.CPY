@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Author: GABRIEL ELI
+      * Date: 15/07/2022
+      * Purpose: AREA DE COMUNICACAO ENTRE MENUCNTT E OS PROGRAMAS DE
+      *          CADASTRO, COMPARTILHADA PARA EVITAR DIVERGENCIA DE
+      *          LAYOUT ENTRE O MENU E OS MODULOS CHAMADOS.
+      ******************************************************************
+       01  WS-COM-AREA.
+           03  WS-MENSAGEM                     PIC X(40).
+           03  WS-RETURN-CODE                  PIC X(02).
+               88  WS-RC-OK                         VALUE '00'.
+               88  WS-RC-DUPLICADO                  VALUE '10'.
+               88  WS-RC-NAO-ENCONTRADO              VALUE '20'.
+               88  WS-RC-REGISTRO-TRAVADO            VALUE '30'.
+               88  WS-RC-CANCELADO                   VALUE '40'.
+               88  WS-RC-ERRO-ARQUIVO                VALUE '90'.
+           03  WS-OPERADOR                     PIC X(08).
+           03  WS-MODO-EXECUCAO                PIC X(01).
+               88  WS-MODO-INTERATIVO               VALUE 'I'.
+               88  WS-MODO-BATCH                     VALUE 'B'.
+           03  WS-COM-CONTATO.
+               05  WS-COM-TELEFONE             PIC X(15).
+               05  WS-COM-NOME                 PIC X(40).
+               05  WS-COM-EMAIL                PIC X(40).
+               05  WS-COM-ENDERECO             PIC X(50).
