@@ -8,11 +8,13 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 WS-COM-AREA.
-          03 WS-MENSAGEM                     PIC X(40).
+       COPY COMAREA.CPY.
        77 WS-OPCAO                           PIC X.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY 'IDENTIFICACAO DO OPERADOR : ' WITH NO ADVANCING
+            ACCEPT WS-OPERADOR
+            SET WS-MODO-INTERATIVO             TO TRUE
             PERFORM P300-PROCESSA     THRU P300-FIM UNTIL WS-OPCAO = 'F'
             PERFORM P900-FIM
            .
@@ -29,6 +31,9 @@
             DISPLAY '|     3 - Consultar Contato                     |'
             DISPLAY '|     4 - Alterar Contato                       |'
             DISPLAY '|     5 - Excluir Contato                       |'
+            DISPLAY '|     6 - Relatorio de Contatos                 |'
+            DISPLAY '|     7 - Reativar Contato                      |'
+            DISPLAY '|     8 - Exportar Contatos (CSV)               |'
             DISPLAY '|                                               |'
             DISPLAY '|       (ou tecle <S> para sair)                |'
             DISPLAY '*************************************************'
@@ -39,22 +44,42 @@
                  MOVE ' *** INCLUSAO DE CONTATO ***' TO WS-MENSAGEM
                  CALL 'C:\Users\Gabriel\Desktop\CRUD COBOL\bin\CADCONTT'
                                                        USING WS-COM-AREA
+                 PERFORM P310-VERIFICA-RETORNO
                WHEN '2'
                  MOVE ' *** LISTAGEM DE CONTATO ***' TO WS-MENSAGEM
                  CALL 'C:\Users\Gabriel\Desktop\CRUD COBOL\bin\LISCNTT'
                                                        USING WS-COM-AREA
+                 PERFORM P310-VERIFICA-RETORNO
                WHEN '3'
                  MOVE ' *** CONSULTA DE CONTATO ***' TO WS-MENSAGEM
                  CALL 'C:\Users\Gabriel\Desktop\CRUD COBOL\bin\CONSCTT'
                                                        USING WS-COM-AREA
+                 PERFORM P310-VERIFICA-RETORNO
                WHEN '4'
                  MOVE ' *** ALTERACAO DE CONTATO ***' TO WS-MENSAGEM
                  CALL 'C:\Users\Gabriel\Desktop\CRUD COBOL\bin\ALTCONTT'
                                                        USING WS-COM-AREA
+                 PERFORM P310-VERIFICA-RETORNO
                WHEN '5'
                  MOVE ' *** EXCLUSAO DE CONTATO ***' TO WS-MENSAGEM
                  CALL 'C:\Users\Gabriel\Desktop\CRUD COBOL\bin\DELCONTT'
                                                        USING WS-COM-AREA
+                 PERFORM P310-VERIFICA-RETORNO
+               WHEN '6'
+                 MOVE ' *** RELATORIO DE CONTATOS ***' TO WS-MENSAGEM
+                 CALL 'C:\Users\Gabriel\Desktop\CRUD COBOL\bin\RELCNTT'
+                                                       USING WS-COM-AREA
+                 PERFORM P310-VERIFICA-RETORNO
+               WHEN '7'
+                 MOVE ' *** REATIVACAO DE CONTATO ***' TO WS-MENSAGEM
+                 CALL 'C:\Users\Gabriel\Desktop\CRUD COBOL\bin\REATCNTT'
+                                                       USING WS-COM-AREA
+                 PERFORM P310-VERIFICA-RETORNO
+               WHEN '8'
+                 MOVE ' *** EXPORTACAO DE CONTATOS ***' TO WS-MENSAGEM
+                 CALL 'C:\Users\Gabriel\Desktop\CRUD COBOL\bin\EXPCNTT'
+                                                       USING WS-COM-AREA
+                 PERFORM P310-VERIFICA-RETORNO
                WHEN 'S'
                        DISPLAY 'Obrigado, volte sempre!'
                  MOVE 'F'                              TO WS-OPCAO
@@ -66,6 +91,24 @@
             END-EVALUATE
            .
        P300-FIM.
+       P310-VERIFICA-RETORNO.
+            EVALUATE TRUE
+               WHEN WS-RC-OK
+                 DISPLAY 'OPERACAO REALIZADA COM SUCESSO.'
+               WHEN WS-RC-DUPLICADO
+                 DISPLAY 'ERRO: CONTATO DUPLICADO.'
+               WHEN WS-RC-NAO-ENCONTRADO
+                 DISPLAY 'ERRO: CONTATO NAO ENCONTRADO.'
+               WHEN WS-RC-REGISTRO-TRAVADO
+                 DISPLAY 'ERRO: CONTATO EM USO POR OUTRO OPERADOR.'
+               WHEN WS-RC-CANCELADO
+                 DISPLAY 'OPERACAO CANCELADA PELO OPERADOR.'
+               WHEN WS-RC-ERRO-ARQUIVO
+                 DISPLAY 'ERRO: FALHA NO ACESSO AO ARQUIVO DE CONTATOS.'
+               WHEN OTHER
+                 DISPLAY 'ERRO: RETORNO DESCONHECIDO: ' WS-RETURN-CODE
+            END-EVALUATE
+           .
        P900-FIM.
             STOP RUN.
        END PROGRAM MENUCNTT.
