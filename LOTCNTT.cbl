@@ -0,0 +1,112 @@
+      ******************************************************************
+      * Author: GABRIEL ELI
+      * Date: 15/07/2022
+      * Purpose: PROCESSAMENTO NOTURNO EM LOTE DE MANUTENCAO DE
+      *          CONTATOS (INCLUSAO, ALTERACAO E EXCLUSAO), LENDO AS
+      *          TRANSACOES DE LOTE.DAT E CHAMANDO CADCONTT, ALTCONTT
+      *          E DELCONTT NA MESMA SEQUENCIA USADA POR MENUCNTT.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOTCNTT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOTE ASSIGN TO "LOTE.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-LOTE-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOTE.
+       COPY TRANLOTE.CPY.
+       WORKING-STORAGE SECTION.
+       COPY COMAREA.CPY.
+       01  WS-LOTE-FILE-STATUS                 PIC X(02).
+       01  WS-FIM-LOTE                         PIC X(01)   VALUE 'N'.
+           88  WS-FIM                                      VALUE 'S'.
+       01  WS-TOTAL-LIDOS                      PIC 9(05)   VALUE ZEROS.
+       01  WS-TOTAL-INCLUIDOS                  PIC 9(05)   VALUE ZEROS.
+       01  WS-TOTAL-ALTERADOS                  PIC 9(05)   VALUE ZEROS.
+       01  WS-TOTAL-EXCLUIDOS                  PIC 9(05)   VALUE ZEROS.
+       01  WS-TOTAL-REJEITADOS                 PIC 9(05)   VALUE ZEROS.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            MOVE 'BATCH'                       TO WS-OPERADOR
+            SET WS-MODO-BATCH                  TO TRUE
+            PERFORM P100-ABRE-ARQUIVO
+            IF WS-LOTE-FILE-STATUS = '00'
+               PERFORM P200-PROCESSA-LOTE
+               PERFORM P900-FECHA-ARQUIVO
+            END-IF
+            PERFORM P950-EXIBE-RESUMO
+            STOP RUN
+           .
+       P100-ABRE-ARQUIVO.
+            OPEN INPUT LOTE
+            IF WS-LOTE-FILE-STATUS NOT = '00'
+               DISPLAY 'ARQUIVO DE LOTE NAO ENCONTRADO: LOTE.DAT'
+            END-IF
+           .
+       P200-PROCESSA-LOTE.
+            PERFORM UNTIL WS-FIM
+               READ LOTE NEXT RECORD
+                  AT END
+                     SET WS-FIM                 TO TRUE
+                  NOT AT END
+                     ADD 1                      TO WS-TOTAL-LIDOS
+                     PERFORM P300-PROCESSA-TRANSACAO
+               END-READ
+            END-PERFORM
+           .
+       P300-PROCESSA-TRANSACAO.
+            MOVE LOTE-TELEFONE                 TO WS-COM-TELEFONE
+            MOVE LOTE-NOME                     TO WS-COM-NOME
+            MOVE LOTE-EMAIL                    TO WS-COM-EMAIL
+            MOVE LOTE-ENDERECO                 TO WS-COM-ENDERECO
+            EVALUATE TRUE
+               WHEN LOTE-OP-INCLUSAO
+                 MOVE ' *** INCLUSAO EM LOTE ***'    TO WS-MENSAGEM
+                 CALL 'C:\Users\Gabriel\Desktop\CRUD COBOL\bin\CADCONTT'
+                                                       USING WS-COM-AREA
+                 IF WS-RC-OK
+                    ADD 1                       TO WS-TOTAL-INCLUIDOS
+                 ELSE
+                    ADD 1                       TO WS-TOTAL-REJEITADOS
+                 END-IF
+               WHEN LOTE-OP-ALTERACAO
+                 MOVE ' *** ALTERACAO EM LOTE ***'   TO WS-MENSAGEM
+                 CALL 'C:\Users\Gabriel\Desktop\CRUD COBOL\bin\ALTCONTT'
+                                                       USING WS-COM-AREA
+                 IF WS-RC-OK
+                    ADD 1                       TO WS-TOTAL-ALTERADOS
+                 ELSE
+                    ADD 1                       TO WS-TOTAL-REJEITADOS
+                 END-IF
+               WHEN LOTE-OP-EXCLUSAO
+                 MOVE ' *** EXCLUSAO EM LOTE ***'    TO WS-MENSAGEM
+                 CALL 'C:\Users\Gabriel\Desktop\CRUD COBOL\bin\DELCONTT'
+                                                       USING WS-COM-AREA
+                 IF WS-RC-OK
+                    ADD 1                       TO WS-TOTAL-EXCLUIDOS
+                 ELSE
+                    ADD 1                       TO WS-TOTAL-REJEITADOS
+                 END-IF
+               WHEN OTHER
+                 DISPLAY 'TRANSACAO INVALIDA PARA O TELEFONE '
+                         LOTE-TELEFONE
+                 ADD 1                          TO WS-TOTAL-REJEITADOS
+            END-EVALUATE
+           .
+       P900-FECHA-ARQUIVO.
+            CLOSE LOTE
+           .
+       P950-EXIBE-RESUMO.
+            DISPLAY '-------------------------------------------------'
+            DISPLAY 'RESUMO DO PROCESSAMENTO EM LOTE'
+            DISPLAY 'TRANSACOES LIDAS..... : ' WS-TOTAL-LIDOS
+            DISPLAY 'CONTATOS INCLUIDOS... : ' WS-TOTAL-INCLUIDOS
+            DISPLAY 'CONTATOS ALTERADOS... : ' WS-TOTAL-ALTERADOS
+            DISPLAY 'CONTATOS EXCLUIDOS... : ' WS-TOTAL-EXCLUIDOS
+            DISPLAY 'TRANSACOES REJEITADAS : ' WS-TOTAL-REJEITADOS
+            DISPLAY '-------------------------------------------------'
+           .
+       END PROGRAM LOTCNTT.
