@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Author: GABRIEL ELI
+      * Date: 15/07/2022
+      * Purpose: LAYOUT PADRAO DO REGISTRO DE CONTATO, COMPARTILHADO
+      *          POR CADCONTT, LISCNTT, CONSCTT, ALTCONTT E DELCONTT.
+      ******************************************************************
+       01  CONTATO-REG.
+           03  CT-TELEFONE                     PIC X(15).
+           03  CT-NOME                         PIC X(40).
+           03  CT-EMAIL                        PIC X(40).
+           03  CT-ENDERECO                     PIC X(50).
+           03  CT-STATUS                       PIC X(01).
+               88  CT-ATIVO                         VALUE 'A'.
+               88  CT-INATIVO                       VALUE 'I'.
+           03  CT-TRAVA.
+               05  CT-TRAVADO                  PIC X(01).
+                   88  CT-REG-TRAVADO               VALUE 'S'.
+                   88  CT-REG-LIVRE                 VALUE 'N'.
+               05  CT-OPERADOR-TRAVA           PIC X(08).
+               05  CT-DATA-HORA-TRAVA          PIC X(14).
