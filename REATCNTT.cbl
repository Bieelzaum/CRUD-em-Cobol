@@ -0,0 +1,159 @@
+      ******************************************************************
+      * Author: GABRIEL ELI
+      * Date: 15/07/2022
+      * Purpose: REATIVACAO DE CONTATO EXCLUIDO (EXCLUSAO LOGICA)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REATCNTT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTATOS ASSIGN TO "CONTATOS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CT-TELEFONE
+                  FILE STATUS IS WS-FILE-STATUS.
+           SELECT AUDITORIA ASSIGN TO "AUDITORIA.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-AUD-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTATOS.
+       COPY CONTATO.CPY.
+       FD  AUDITORIA.
+       COPY AUDITORIA.CPY.
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS                      PIC X(02).
+       01  WS-AUD-FILE-STATUS                  PIC X(02).
+       01  WS-DATA-HORA-SISTEMA                PIC X(21).
+       01  WS-CHAVE-BUSCA                      PIC X(15).
+       01  WS-RESPOSTA                         PIC X(01).
+       01  WS-FIM-ARQUIVO                      PIC X(01)   VALUE 'N'.
+           88  WS-FIM                                      VALUE 'S'.
+       01  WS-TOTAL-INATIVOS                   PIC 9(05)   VALUE ZEROS.
+       LINKAGE SECTION.
+       COPY COMAREA.CPY.
+       PROCEDURE DIVISION USING WS-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY SPACES
+            DISPLAY WS-MENSAGEM
+            SET WS-RC-OK                       TO TRUE
+            PERFORM P100-ABRE-ARQUIVO
+            IF WS-FILE-STATUS = '00'
+               PERFORM P150-LISTA-INATIVOS
+               PERFORM P200-LOCALIZA-CONTATO
+               PERFORM P900-FECHA-ARQUIVO
+            ELSE
+               SET WS-RC-ERRO-ARQUIVO          TO TRUE
+            END-IF
+            GOBACK
+           .
+       P100-ABRE-ARQUIVO.
+            OPEN I-O CONTATOS
+            IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'NAO HA CONTATOS CADASTRADOS!'
+            END-IF
+           .
+       P150-LISTA-INATIVOS.
+            MOVE 'N'                           TO WS-FIM-ARQUIVO
+            MOVE ZEROS                         TO WS-TOTAL-INATIVOS
+            DISPLAY 'CONTATOS INATIVOS:'
+            MOVE LOW-VALUES                    TO CT-TELEFONE
+            START CONTATOS KEY IS NOT LESS THAN CT-TELEFONE
+               INVALID KEY
+                  SET WS-FIM                    TO TRUE
+            END-START
+            PERFORM UNTIL WS-FIM
+               READ CONTATOS NEXT RECORD
+                  AT END
+                     SET WS-FIM                 TO TRUE
+                  NOT AT END
+                     IF CT-INATIVO
+                        DISPLAY '  ' CT-TELEFONE ' - ' CT-NOME
+                        ADD 1                   TO WS-TOTAL-INATIVOS
+                     END-IF
+               END-READ
+            END-PERFORM
+            IF WS-TOTAL-INATIVOS = 0
+               DISPLAY 'NENHUM CONTATO INATIVO ENCONTRADO!'
+            END-IF
+           .
+       P200-LOCALIZA-CONTATO.
+            IF WS-TOTAL-INATIVOS > 0
+               IF WS-MODO-BATCH
+                  MOVE WS-COM-TELEFONE            TO WS-CHAVE-BUSCA
+               ELSE
+                  DISPLAY 'TELEFONE A REATIVAR : ' WITH NO ADVANCING
+                  ACCEPT WS-CHAVE-BUSCA
+               END-IF
+               MOVE WS-CHAVE-BUSCA                TO CT-TELEFONE
+               READ CONTATOS
+                  INVALID KEY
+                     DISPLAY 'CONTATO NAO ENCONTRADO!'
+                     SET WS-RC-NAO-ENCONTRADO      TO TRUE
+                  NOT INVALID KEY
+                     IF NOT CT-INATIVO
+                        DISPLAY 'CONTATO NAO ESTA INATIVO!'
+                        SET WS-RC-NAO-ENCONTRADO   TO TRUE
+                     ELSE
+                        IF WS-MODO-BATCH
+                           PERFORM P300-REATIVA-CONTATO
+                        ELSE
+                           DISPLAY 'CONFIRMA REATIVACAO DE ' CT-NOME
+                                   ' (S/N)? '      WITH NO ADVANCING
+                           ACCEPT WS-RESPOSTA
+                           IF WS-RESPOSTA = 'S' OR WS-RESPOSTA = 's'
+                              PERFORM P300-REATIVA-CONTATO
+                           ELSE
+                              DISPLAY 'REATIVACAO CANCELADA!'
+                              SET WS-RC-CANCELADO  TO TRUE
+                           END-IF
+                        END-IF
+                     END-IF
+               END-READ
+            ELSE
+               SET WS-RC-NAO-ENCONTRADO           TO TRUE
+            END-IF
+           .
+       P300-REATIVA-CONTATO.
+            SET CT-ATIVO                        TO TRUE
+            REWRITE CONTATO-REG
+               INVALID KEY
+                  DISPLAY 'ERRO AO REATIVAR O CONTATO!'
+                  SET WS-RC-ERRO-ARQUIVO        TO TRUE
+               NOT INVALID KEY
+                  DISPLAY 'CONTATO REATIVADO COM SUCESSO!'
+                  SET WS-RC-OK                  TO TRUE
+                  PERFORM P700-GRAVA-AUDITORIA
+            END-REWRITE
+           .
+       P700-GRAVA-AUDITORIA.
+            MOVE FUNCTION CURRENT-DATE         TO WS-DATA-HORA-SISTEMA
+            OPEN EXTEND AUDITORIA
+            IF WS-AUD-FILE-STATUS = '35'
+               OPEN OUTPUT AUDITORIA
+            END-IF
+            IF WS-AUD-FILE-STATUS = '00'
+               MOVE WS-OPERADOR                   TO AUD-OPERADOR
+               MOVE WS-DATA-HORA-SISTEMA(1:14)    TO AUD-DATA-HORA
+               SET AUD-OP-REATIVACAO               TO TRUE
+               MOVE CT-TELEFONE                   TO AUD-ANT-TELEFONE
+               MOVE CT-NOME                       TO AUD-ANT-NOME
+               MOVE CT-EMAIL                      TO AUD-ANT-EMAIL
+               MOVE CT-ENDERECO                   TO AUD-ANT-ENDERECO
+               MOVE 'I'                           TO AUD-ANT-STATUS
+               MOVE CT-TELEFONE                   TO AUD-DEP-TELEFONE
+               MOVE CT-NOME                       TO AUD-DEP-NOME
+               MOVE CT-EMAIL                      TO AUD-DEP-EMAIL
+               MOVE CT-ENDERECO                   TO AUD-DEP-ENDERECO
+               MOVE CT-STATUS                     TO AUD-DEP-STATUS
+               WRITE AUD-REG
+               CLOSE AUDITORIA
+            ELSE
+               DISPLAY 'ERRO AO GRAVAR AUDITORIA - REG. NAO AUDITADO!'
+            END-IF
+           .
+       P900-FECHA-ARQUIVO.
+            CLOSE CONTATOS
+           .
+       END PROGRAM REATCNTT.
