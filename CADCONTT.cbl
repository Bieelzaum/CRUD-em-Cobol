@@ -0,0 +1,189 @@
+      ******************************************************************
+      * Author: GABRIEL ELI
+      * Date: 15/07/2022
+      * Purpose: INCLUSAO DE CONTATO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADCONTT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTATOS ASSIGN TO "CONTATOS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CT-TELEFONE
+                  FILE STATUS IS WS-FILE-STATUS.
+           SELECT AUDITORIA ASSIGN TO "AUDITORIA.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-AUD-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTATOS.
+       COPY CONTATO.CPY.
+       FD  AUDITORIA.
+       COPY AUDITORIA.CPY.
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS                      PIC X(02).
+       01  WS-AUD-FILE-STATUS                  PIC X(02).
+       01  WS-DATA-HORA-SISTEMA                PIC X(21).
+       01  WS-NOVO-TELEFONE                    PIC X(15).
+       01  WS-NOVO-NOME                        PIC X(40).
+       01  WS-NOVO-EMAIL                       PIC X(40).
+       01  WS-NOVO-ENDERECO                    PIC X(50).
+       01  WS-CANCELAR-INCLUSAO                PIC X(01)   VALUE 'N'.
+       01  WS-RESPOSTA                         PIC X(01).
+       01  WS-FIM-ARQUIVO                      PIC X(01)   VALUE 'N'.
+           88  WS-FIM                                      VALUE 'S'.
+       LINKAGE SECTION.
+       COPY COMAREA.CPY.
+       PROCEDURE DIVISION USING WS-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY SPACES
+            DISPLAY WS-MENSAGEM
+            SET WS-RC-OK                       TO TRUE
+            PERFORM P100-ABRE-ARQUIVO
+            IF WS-FILE-STATUS = '00'
+               PERFORM P200-DIGITA-CONTATO
+               PERFORM P250-VERIFICA-DUPLICIDADE
+               IF WS-CANCELAR-INCLUSAO = 'S'
+                  IF WS-MODO-BATCH
+                     DISPLAY 'INCLUSAO REJEITADA: POSSIVEL DUPLICIDADE!'
+                  ELSE
+                     DISPLAY 'INCLUSAO CANCELADA PELO OPERADOR!'
+                  END-IF
+                  SET WS-RC-CANCELADO           TO TRUE
+               ELSE
+                  PERFORM P300-GRAVA-CONTATO
+               END-IF
+               PERFORM P900-FECHA-ARQUIVO
+            ELSE
+               SET WS-RC-ERRO-ARQUIVO          TO TRUE
+            END-IF
+            GOBACK
+           .
+       P100-ABRE-ARQUIVO.
+            OPEN I-O CONTATOS
+            IF WS-FILE-STATUS = '35'
+               CLOSE CONTATOS
+               OPEN OUTPUT CONTATOS
+               CLOSE CONTATOS
+               OPEN I-O CONTATOS
+            END-IF
+           .
+       P200-DIGITA-CONTATO.
+            MOVE SPACES                        TO CONTATO-REG
+            IF WS-MODO-BATCH
+               MOVE WS-COM-TELEFONE            TO CT-TELEFONE
+               MOVE WS-COM-NOME                TO CT-NOME
+               MOVE WS-COM-EMAIL               TO CT-EMAIL
+               MOVE WS-COM-ENDERECO            TO CT-ENDERECO
+            ELSE
+               DISPLAY 'TELEFONE : ' WITH NO ADVANCING
+               ACCEPT CT-TELEFONE
+               DISPLAY 'NOME.... : ' WITH NO ADVANCING
+               ACCEPT CT-NOME
+               DISPLAY 'EMAIL... : ' WITH NO ADVANCING
+               ACCEPT CT-EMAIL
+               DISPLAY 'ENDERECO : ' WITH NO ADVANCING
+               ACCEPT CT-ENDERECO
+            END-IF
+            SET CT-ATIVO                       TO TRUE
+            SET CT-REG-LIVRE                   TO TRUE
+            MOVE CT-TELEFONE                   TO WS-NOVO-TELEFONE
+            MOVE CT-NOME                       TO WS-NOVO-NOME
+            MOVE CT-EMAIL                      TO WS-NOVO-EMAIL
+            MOVE CT-ENDERECO                   TO WS-NOVO-ENDERECO
+           .
+       P250-VERIFICA-DUPLICIDADE.
+            MOVE 'N'                           TO WS-CANCELAR-INCLUSAO
+            IF NOT WS-MODO-BATCH
+               MOVE WS-NOVO-TELEFONE            TO CT-TELEFONE
+               READ CONTATOS
+                  INVALID KEY
+                     CONTINUE
+                  NOT INVALID KEY
+                     DISPLAY 'JA EXISTE CONTATO CADASTRADO COM ESTE '
+                             'TELEFONE: ' CT-NOME
+                     MOVE 'S'                   TO WS-CANCELAR-INCLUSAO
+               END-READ
+            END-IF
+            IF WS-CANCELAR-INCLUSAO NOT = 'S'
+               PERFORM P260-VERIFICA-NOME-SEMELHANTE
+            END-IF
+            MOVE WS-NOVO-TELEFONE              TO CT-TELEFONE
+            MOVE WS-NOVO-NOME                  TO CT-NOME
+            MOVE WS-NOVO-EMAIL                 TO CT-EMAIL
+            MOVE WS-NOVO-ENDERECO              TO CT-ENDERECO
+           .
+       P260-VERIFICA-NOME-SEMELHANTE.
+            MOVE 'N'                           TO WS-FIM-ARQUIVO
+            MOVE LOW-VALUES                    TO CT-TELEFONE
+            START CONTATOS KEY IS NOT LESS THAN CT-TELEFONE
+               INVALID KEY
+                  SET WS-FIM                    TO TRUE
+            END-START
+            PERFORM UNTIL WS-FIM
+               READ CONTATOS NEXT RECORD
+                  AT END
+                     SET WS-FIM                 TO TRUE
+                  NOT AT END
+                     IF CT-ATIVO AND
+                        FUNCTION UPPER-CASE(CT-NOME) =
+                        FUNCTION UPPER-CASE(WS-NOVO-NOME)
+                        DISPLAY 'POSSIVEL CONTATO DUPLICADO (MESMO '
+                                'NOME), TELEFONE ' CT-TELEFONE
+                        IF WS-MODO-BATCH
+                           DISPLAY 'LOTE: INCLUSAO REJEITADA POR NOME '
+                                   'DUPLICADO!'
+                           MOVE 'S'             TO WS-CANCELAR-INCLUSAO
+                        ELSE
+                           DISPLAY 'CONFIRMA A INCLUSAO MESMO ASSIM '
+                                   '(S/N)? '      WITH NO ADVANCING
+                           ACCEPT WS-RESPOSTA
+                           IF WS-RESPOSTA NOT = 'S' AND
+                              WS-RESPOSTA NOT = 's'
+                              MOVE 'S'          TO WS-CANCELAR-INCLUSAO
+                           END-IF
+                        END-IF
+                        SET WS-FIM              TO TRUE
+                     END-IF
+               END-READ
+            END-PERFORM
+           .
+       P300-GRAVA-CONTATO.
+            WRITE CONTATO-REG
+               INVALID KEY
+                  DISPLAY 'CONTATO JA CADASTRADO PARA ESTE TELEFONE!'
+                  SET WS-RC-DUPLICADO              TO TRUE
+               NOT INVALID KEY
+                  DISPLAY 'CONTATO INCLUIDO COM SUCESSO!'
+                  SET WS-RC-OK                      TO TRUE
+                  PERFORM P700-GRAVA-AUDITORIA
+            END-WRITE
+           .
+       P700-GRAVA-AUDITORIA.
+            MOVE FUNCTION CURRENT-DATE         TO WS-DATA-HORA-SISTEMA
+            OPEN EXTEND AUDITORIA
+            IF WS-AUD-FILE-STATUS = '35'
+               OPEN OUTPUT AUDITORIA
+            END-IF
+            IF WS-AUD-FILE-STATUS = '00'
+               MOVE WS-OPERADOR                   TO AUD-OPERADOR
+               MOVE WS-DATA-HORA-SISTEMA(1:14)    TO AUD-DATA-HORA
+               SET AUD-OP-INCLUSAO                TO TRUE
+               MOVE SPACES                        TO AUD-ANTES
+               MOVE CT-TELEFONE                   TO AUD-DEP-TELEFONE
+               MOVE CT-NOME                       TO AUD-DEP-NOME
+               MOVE CT-EMAIL                      TO AUD-DEP-EMAIL
+               MOVE CT-ENDERECO                   TO AUD-DEP-ENDERECO
+               MOVE CT-STATUS                     TO AUD-DEP-STATUS
+               WRITE AUD-REG
+               CLOSE AUDITORIA
+            ELSE
+               DISPLAY 'ERRO AO GRAVAR AUDITORIA - REG. NAO AUDITADO!'
+            END-IF
+           .
+       P900-FECHA-ARQUIVO.
+            CLOSE CONTATOS
+           .
+       END PROGRAM CADCONTT.
