@@ -0,0 +1,155 @@
+      ******************************************************************
+      * Author: GABRIEL ELI
+      * Date: 15/07/2022
+      * Purpose: CONSULTA DE CONTATO, POR TELEFONE (CHAVE EXATA) OU POR
+      *          NOME (BUSCA PARCIAL, RETORNANDO TODOS OS CONTATOS CUJO
+      *          NOME CONTENHA O TEXTO INFORMADO).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSCTT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTATOS ASSIGN TO "CONTATOS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CT-TELEFONE
+                  FILE STATUS IS WS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTATOS.
+       COPY CONTATO.CPY.
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS                      PIC X(02).
+       01  WS-TIPO-BUSCA                       PIC X(01).
+       01  WS-CHAVE-BUSCA                      PIC X(15).
+       01  WS-NOME-BUSCA                       PIC X(40).
+       01  WS-NOME-BUSCA-UPPER                 PIC X(40).
+       01  WS-NOME-CONTATO-UPPER               PIC X(40).
+       01  WS-TAM-BUSCA                        PIC 9(02)   VALUE ZEROS.
+       01  WS-POS                              PIC 9(02)   VALUE ZEROS.
+       01  WS-POS-MAXIMA                       PIC 9(02)   VALUE ZEROS.
+       01  WS-ACHOU-NESTE                      PIC X(01).
+           88  WS-ACHOU                                    VALUE 'S'.
+       01  WS-FIM-ARQUIVO                      PIC X(01)   VALUE 'N'.
+           88  WS-FIM                                      VALUE 'S'.
+       01  WS-TOTAL-ENCONTRADOS                PIC 9(05)   VALUE ZEROS.
+       LINKAGE SECTION.
+       COPY COMAREA.CPY.
+       PROCEDURE DIVISION USING WS-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY SPACES
+            DISPLAY WS-MENSAGEM
+            SET WS-RC-OK                       TO TRUE
+            PERFORM P100-ABRE-ARQUIVO
+            IF WS-FILE-STATUS = '00'
+               PERFORM P200-ESCOLHE-TIPO-BUSCA
+               IF WS-TIPO-BUSCA = 'N' OR WS-TIPO-BUSCA = 'n'
+                  PERFORM P400-BUSCA-POR-NOME
+               ELSE
+                  PERFORM P300-BUSCA-POR-TELEFONE
+               END-IF
+               PERFORM P900-FECHA-ARQUIVO
+            ELSE
+               SET WS-RC-ERRO-ARQUIVO          TO TRUE
+            END-IF
+            GOBACK
+           .
+       P100-ABRE-ARQUIVO.
+            OPEN INPUT CONTATOS
+            IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'NAO HA CONTATOS CADASTRADOS!'
+            END-IF
+           .
+       P200-ESCOLHE-TIPO-BUSCA.
+            DISPLAY 'BUSCAR POR (T)ELEFONE OU (N)OME : '
+                                                 WITH NO ADVANCING
+            ACCEPT WS-TIPO-BUSCA
+           .
+       P300-BUSCA-POR-TELEFONE.
+            DISPLAY 'TELEFONE : ' WITH NO ADVANCING
+            ACCEPT WS-CHAVE-BUSCA
+            MOVE WS-CHAVE-BUSCA                TO CT-TELEFONE
+            READ CONTATOS
+               INVALID KEY
+                  DISPLAY 'CONTATO NAO ENCONTRADO!'
+                  SET WS-RC-NAO-ENCONTRADO      TO TRUE
+               NOT INVALID KEY
+                  IF CT-ATIVO
+                     PERFORM P350-EXIBE-CONTATO
+                     SET WS-RC-OK                  TO TRUE
+                  ELSE
+                     DISPLAY 'CONTATO NAO ENCONTRADO!'
+                     SET WS-RC-NAO-ENCONTRADO      TO TRUE
+                  END-IF
+            END-READ
+           .
+       P350-EXIBE-CONTATO.
+            DISPLAY 'TELEFONE : ' CT-TELEFONE
+            DISPLAY 'NOME.... : ' CT-NOME
+            DISPLAY 'EMAIL... : ' CT-EMAIL
+            DISPLAY 'ENDERECO : ' CT-ENDERECO
+            DISPLAY 'STATUS.. : ' CT-STATUS
+           .
+       P400-BUSCA-POR-NOME.
+            DISPLAY 'NOME (OU PARTE DO NOME) : ' WITH NO ADVANCING
+            ACCEPT WS-NOME-BUSCA
+            MOVE FUNCTION TRIM(WS-NOME-BUSCA)  TO WS-NOME-BUSCA
+            MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NOME-BUSCA))
+                                                TO WS-TAM-BUSCA
+            IF WS-TAM-BUSCA = 0
+               DISPLAY 'DIGITE AO MENOS UM CARACTERE PARA A BUSCA!'
+               SET WS-RC-NAO-ENCONTRADO         TO TRUE
+            ELSE
+               MOVE FUNCTION UPPER-CASE(WS-NOME-BUSCA)
+                                                TO WS-NOME-BUSCA-UPPER
+               MOVE 41                          TO WS-POS-MAXIMA
+               SUBTRACT WS-TAM-BUSCA            FROM WS-POS-MAXIMA
+               MOVE 'N'                         TO WS-FIM-ARQUIVO
+               MOVE ZEROS                       TO WS-TOTAL-ENCONTRADOS
+               PERFORM P410-VARRE-ARQUIVO
+               IF WS-TOTAL-ENCONTRADOS = 0
+                  DISPLAY 'NENHUM CONTATO ENCONTRADO!'
+                  SET WS-RC-NAO-ENCONTRADO      TO TRUE
+               ELSE
+                  DISPLAY 'TOTAL ENCONTRADO: ' WS-TOTAL-ENCONTRADOS
+                  SET WS-RC-OK                  TO TRUE
+               END-IF
+            END-IF
+           .
+       P410-VARRE-ARQUIVO.
+            MOVE LOW-VALUES                    TO CT-TELEFONE
+            START CONTATOS KEY IS NOT LESS THAN CT-TELEFONE
+               INVALID KEY
+                  SET WS-FIM                    TO TRUE
+            END-START
+            PERFORM UNTIL WS-FIM
+               READ CONTATOS NEXT RECORD
+                  AT END
+                     SET WS-FIM                 TO TRUE
+                  NOT AT END
+                     IF CT-ATIVO
+                        PERFORM P420-VERIFICA-OCORRENCIA
+                     END-IF
+               END-READ
+            END-PERFORM
+           .
+       P420-VERIFICA-OCORRENCIA.
+            MOVE 'N'                           TO WS-ACHOU-NESTE
+            MOVE FUNCTION UPPER-CASE(CT-NOME)  TO WS-NOME-CONTATO-UPPER
+            PERFORM VARYING WS-POS FROM 1 BY 1
+                    UNTIL WS-POS > WS-POS-MAXIMA OR WS-ACHOU
+               IF WS-NOME-CONTATO-UPPER(WS-POS:WS-TAM-BUSCA)
+                     = WS-NOME-BUSCA-UPPER(1:WS-TAM-BUSCA)
+                  MOVE 'S'                      TO WS-ACHOU-NESTE
+               END-IF
+            END-PERFORM
+            IF WS-ACHOU
+               PERFORM P350-EXIBE-CONTATO
+               ADD 1                            TO WS-TOTAL-ENCONTRADOS
+            END-IF
+           .
+       P900-FECHA-ARQUIVO.
+            CLOSE CONTATOS
+           .
+       END PROGRAM CONSCTT.
