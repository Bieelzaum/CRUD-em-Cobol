@@ -0,0 +1,69 @@
+      ******************************************************************
+      * Author: GABRIEL ELI
+      * Date: 15/07/2022
+      * Purpose: LISTAGEM DE CONTATOS
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISCNTT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTATOS ASSIGN TO "CONTATOS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS CT-TELEFONE
+                  FILE STATUS IS WS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTATOS.
+       COPY CONTATO.CPY.
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS                      PIC X(02).
+       01  WS-FIM-ARQUIVO                      PIC X(01)   VALUE 'N'.
+           88  WS-FIM                                      VALUE 'S'.
+       01  WS-TOTAL-LISTADO                    PIC 9(05)   VALUE ZEROS.
+       LINKAGE SECTION.
+       COPY COMAREA.CPY.
+       PROCEDURE DIVISION USING WS-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY SPACES
+            DISPLAY WS-MENSAGEM
+            SET WS-RC-OK                       TO TRUE
+            PERFORM P100-ABRE-ARQUIVO
+            IF WS-FILE-STATUS = '00'
+               PERFORM P200-LISTA-CONTATOS
+               PERFORM P900-FECHA-ARQUIVO
+            END-IF
+            GOBACK
+           .
+       P100-ABRE-ARQUIVO.
+            OPEN INPUT CONTATOS
+            IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'NAO HA CONTATOS CADASTRADOS!'
+               SET WS-RC-ERRO-ARQUIVO          TO TRUE
+            END-IF
+           .
+       P200-LISTA-CONTATOS.
+            MOVE 'N'                           TO WS-FIM-ARQUIVO
+            MOVE ZEROS                         TO WS-TOTAL-LISTADO
+            DISPLAY '-------------------------------------------------'
+            DISPLAY 'TELEFONE        NOME                      EMAIL '
+            DISPLAY '-------------------------------------------------'
+            PERFORM UNTIL WS-FIM
+               READ CONTATOS NEXT RECORD
+                  AT END
+                     SET WS-FIM                 TO TRUE
+                  NOT AT END
+                     IF CT-ATIVO
+                        DISPLAY CT-TELEFONE ' ' CT-NOME ' ' CT-EMAIL
+                        ADD 1                   TO WS-TOTAL-LISTADO
+                     END-IF
+               END-READ
+            END-PERFORM
+            DISPLAY '-------------------------------------------------'
+            DISPLAY 'TOTAL DE CONTATOS LISTADOS: ' WS-TOTAL-LISTADO
+           .
+       P900-FECHA-ARQUIVO.
+            CLOSE CONTATOS
+           .
+       END PROGRAM LISCNTT.
