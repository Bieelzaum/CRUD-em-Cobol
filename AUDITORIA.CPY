@@ -0,0 +1,27 @@
+      ******************************************************************
+      * Author: GABRIEL ELI
+      * Date: 15/07/2022
+      * Purpose: LAYOUT DO REGISTRO DE AUDITORIA DE CONTATOS, GRAVADO
+      *          POR CADCONTT, ALTCONTT E DELCONTT A CADA INCLUSAO,
+      *          ALTERACAO OU EXCLUSAO (TRILHA DE AUDITORIA).
+      ******************************************************************
+       01  AUD-REG.
+           03  AUD-OPERADOR                    PIC X(08).
+           03  AUD-DATA-HORA                   PIC X(14).
+           03  AUD-OPERACAO                    PIC X(01).
+               88  AUD-OP-INCLUSAO                  VALUE 'I'.
+               88  AUD-OP-ALTERACAO                 VALUE 'A'.
+               88  AUD-OP-EXCLUSAO                  VALUE 'E'.
+               88  AUD-OP-REATIVACAO                VALUE 'R'.
+           03  AUD-ANTES.
+               05  AUD-ANT-TELEFONE            PIC X(15).
+               05  AUD-ANT-NOME                PIC X(40).
+               05  AUD-ANT-EMAIL               PIC X(40).
+               05  AUD-ANT-ENDERECO            PIC X(50).
+               05  AUD-ANT-STATUS              PIC X(01).
+           03  AUD-DEPOIS.
+               05  AUD-DEP-TELEFONE            PIC X(15).
+               05  AUD-DEP-NOME                PIC X(40).
+               05  AUD-DEP-EMAIL               PIC X(40).
+               05  AUD-DEP-ENDERECO            PIC X(50).
+               05  AUD-DEP-STATUS              PIC X(01).
