@@ -0,0 +1,238 @@
+      ******************************************************************
+      * Author: GABRIEL ELI
+      * Date: 15/07/2022
+      * Purpose: ALTERACAO DE CONTATO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALTCONTT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTATOS ASSIGN TO "CONTATOS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CT-TELEFONE
+                  LOCK MODE IS MANUAL
+                  FILE STATUS IS WS-FILE-STATUS.
+           SELECT AUDITORIA ASSIGN TO "AUDITORIA.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-AUD-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTATOS.
+       COPY CONTATO.CPY.
+       FD  AUDITORIA.
+       COPY AUDITORIA.CPY.
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS                      PIC X(02).
+       01  WS-AUD-FILE-STATUS                  PIC X(02).
+       01  WS-DATA-HORA-SISTEMA                PIC X(21).
+       01  WS-CHAVE-BUSCA                      PIC X(15).
+       01  WS-RESPOSTA                         PIC X(01).
+       01  WS-ANTES-TELEFONE                   PIC X(15).
+       01  WS-ANTES-NOME                       PIC X(40).
+       01  WS-ANTES-EMAIL                      PIC X(40).
+       01  WS-ANTES-ENDERECO                   PIC X(50).
+       01  WS-ANTES-STATUS                     PIC X(01).
+       01  WS-NOVO-NOME                        PIC X(40).
+       01  WS-NOVO-EMAIL                       PIC X(40).
+       01  WS-NOVO-ENDERECO                    PIC X(50).
+       01  WS-LOCK-MAX-MINUTOS                 PIC 9(03)   VALUE 30.
+       01  WS-TRAVA-EXPIRADA                   PIC X(01)   VALUE 'N'.
+           88  WS-TRAVA-ESTA-EXPIRADA                      VALUE 'S'.
+       01  WS-ATUAL-DATA-HORA.
+           03  WS-ATUAL-AAAAMMDD               PIC 9(08).
+           03  WS-ATUAL-HH                     PIC 9(02).
+           03  WS-ATUAL-MI                     PIC 9(02).
+           03  WS-ATUAL-SS                     PIC 9(02).
+       01  WS-TRAVA-DATA-HORA.
+           03  WS-TRAVA-AAAAMMDD               PIC 9(08).
+           03  WS-TRAVA-HH                     PIC 9(02).
+           03  WS-TRAVA-MI                     PIC 9(02).
+           03  WS-TRAVA-SS                     PIC 9(02).
+       01  WS-DIAS-ATUAL                       PIC S9(09).
+       01  WS-DIAS-TRAVA                       PIC S9(09).
+       01  WS-SEGUNDOS-ATUAL                   PIC S9(09).
+       01  WS-SEGUNDOS-TRAVA                   PIC S9(09).
+       01  WS-DIFERENCA-SEGUNDOS               PIC S9(09).
+       01  WS-DIFERENCA-MINUTOS                PIC S9(09).
+       LINKAGE SECTION.
+       COPY COMAREA.CPY.
+       PROCEDURE DIVISION USING WS-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY SPACES
+            DISPLAY WS-MENSAGEM
+            SET WS-RC-OK                       TO TRUE
+            PERFORM P100-ABRE-ARQUIVO
+            IF WS-FILE-STATUS = '00'
+               PERFORM P200-LOCALIZA-CONTATO
+               PERFORM P900-FECHA-ARQUIVO
+            ELSE
+               SET WS-RC-ERRO-ARQUIVO          TO TRUE
+            END-IF
+            GOBACK
+           .
+       P100-ABRE-ARQUIVO.
+            OPEN I-O CONTATOS
+            IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'NAO HA CONTATOS CADASTRADOS!'
+            END-IF
+           .
+       P200-LOCALIZA-CONTATO.
+            IF WS-MODO-BATCH
+               MOVE WS-COM-TELEFONE            TO WS-CHAVE-BUSCA
+            ELSE
+               DISPLAY 'TELEFONE : ' WITH NO ADVANCING
+               ACCEPT WS-CHAVE-BUSCA
+            END-IF
+            MOVE WS-CHAVE-BUSCA                TO CT-TELEFONE
+      * READ ... WITH LOCK ASKS THE RUNTIME FOR AN EXCLUSIVE RECORD
+      * LOCK ATOMICALLY; IF ANOTHER PROCESS ALREADY HOLDS IT, THE READ
+      * RETURNS STATUS '9D' INSTEAD OF SUCCEEDING, CLOSING THE
+      * CHECK-THEN-ACT WINDOW THAT THE CT-TRAVA FIELDS ALONE LEFT OPEN.
+            READ CONTATOS WITH LOCK
+               INVALID KEY
+                  DISPLAY 'CONTATO NAO ENCONTRADO!'
+                  SET WS-RC-NAO-ENCONTRADO      TO TRUE
+            END-READ
+            IF WS-FILE-STATUS = '9D'
+               DISPLAY 'CONTATO EM USO POR OUTRO OPERADOR!'
+               SET WS-RC-REGISTRO-TRAVADO       TO TRUE
+            ELSE
+               IF WS-FILE-STATUS = '00'
+                  IF NOT CT-ATIVO
+                     DISPLAY 'CONTATO INATIVO, NAO PODE SER ALTERADO!'
+                     SET WS-RC-NAO-ENCONTRADO   TO TRUE
+                     UNLOCK CONTATOS
+                  ELSE
+                     MOVE 'N'                    TO WS-TRAVA-EXPIRADA
+                     IF CT-REG-TRAVADO AND
+                        CT-OPERADOR-TRAVA NOT = WS-OPERADOR
+                        PERFORM P255-VERIFICA-TRAVA-EXPIRADA
+                     END-IF
+                     IF CT-REG-TRAVADO AND
+                        CT-OPERADOR-TRAVA NOT = WS-OPERADOR AND
+                        NOT WS-TRAVA-ESTA-EXPIRADA
+                        DISPLAY 'CONTATO EM USO PELO OPERADOR '
+                                CT-OPERADOR-TRAVA '!'
+                        SET WS-RC-REGISTRO-TRAVADO TO TRUE
+                        UNLOCK CONTATOS
+                     ELSE
+                        IF WS-TRAVA-ESTA-EXPIRADA
+                           DISPLAY 'TRAVA DO OPERADOR '
+                                   CT-OPERADOR-TRAVA
+                                   ' EXPIRADA HA MAIS DE '
+                                   WS-LOCK-MAX-MINUTOS
+                                   ' MINUTOS - ASSUMINDO CONTROLE!'
+                        END-IF
+                        MOVE CT-TELEFONE         TO WS-ANTES-TELEFONE
+                        MOVE CT-NOME             TO WS-ANTES-NOME
+                        MOVE CT-EMAIL            TO WS-ANTES-EMAIL
+                        MOVE CT-ENDERECO         TO WS-ANTES-ENDERECO
+                        MOVE CT-STATUS           TO WS-ANTES-STATUS
+                        PERFORM P250-TRAVA-CONTATO
+                        PERFORM P300-ALTERA-CONTATO
+                     END-IF
+                  END-IF
+               END-IF
+            END-IF
+           .
+       P255-VERIFICA-TRAVA-EXPIRADA.
+            MOVE FUNCTION CURRENT-DATE          TO WS-DATA-HORA-SISTEMA
+            MOVE WS-DATA-HORA-SISTEMA(1:14)       TO WS-ATUAL-DATA-HORA
+            MOVE CT-DATA-HORA-TRAVA               TO WS-TRAVA-DATA-HORA
+            COMPUTE WS-DIAS-ATUAL =
+                    FUNCTION INTEGER-OF-DATE(WS-ATUAL-AAAAMMDD)
+            COMPUTE WS-DIAS-TRAVA =
+                    FUNCTION INTEGER-OF-DATE(WS-TRAVA-AAAAMMDD)
+            COMPUTE WS-SEGUNDOS-ATUAL =
+                    WS-ATUAL-HH * 3600 + WS-ATUAL-MI * 60 + WS-ATUAL-SS
+            COMPUTE WS-SEGUNDOS-TRAVA =
+                    WS-TRAVA-HH * 3600 + WS-TRAVA-MI * 60 + WS-TRAVA-SS
+            COMPUTE WS-DIFERENCA-SEGUNDOS =
+                    (WS-DIAS-ATUAL - WS-DIAS-TRAVA) * 86400
+                    + (WS-SEGUNDOS-ATUAL - WS-SEGUNDOS-TRAVA)
+            COMPUTE WS-DIFERENCA-MINUTOS = WS-DIFERENCA-SEGUNDOS / 60
+            IF WS-DIFERENCA-MINUTOS > WS-LOCK-MAX-MINUTOS
+               SET WS-TRAVA-ESTA-EXPIRADA          TO TRUE
+            END-IF
+           .
+       P250-TRAVA-CONTATO.
+            MOVE FUNCTION CURRENT-DATE         TO WS-DATA-HORA-SISTEMA
+            SET CT-REG-TRAVADO                 TO TRUE
+            MOVE WS-OPERADOR                   TO CT-OPERADOR-TRAVA
+            MOVE WS-DATA-HORA-SISTEMA(1:14)    TO CT-DATA-HORA-TRAVA
+            REWRITE CONTATO-REG
+           .
+       P300-ALTERA-CONTATO.
+            IF WS-MODO-BATCH
+               MOVE WS-COM-NOME                TO CT-NOME
+               MOVE WS-COM-EMAIL               TO CT-EMAIL
+               MOVE WS-COM-ENDERECO            TO CT-ENDERECO
+            ELSE
+               MOVE SPACES                     TO WS-NOVO-NOME
+               MOVE SPACES                     TO WS-NOVO-EMAIL
+               MOVE SPACES                     TO WS-NOVO-ENDERECO
+               DISPLAY 'NOME.... (' CT-NOME
+                       ') [ENTER P/ MANTER] : ' WITH NO ADVANCING
+               ACCEPT WS-NOVO-NOME
+               IF WS-NOVO-NOME NOT = SPACES
+                  MOVE WS-NOVO-NOME             TO CT-NOME
+               END-IF
+               DISPLAY 'EMAIL... (' CT-EMAIL
+                       ') [ENTER P/ MANTER] : ' WITH NO ADVANCING
+               ACCEPT WS-NOVO-EMAIL
+               IF WS-NOVO-EMAIL NOT = SPACES
+                  MOVE WS-NOVO-EMAIL            TO CT-EMAIL
+               END-IF
+               DISPLAY 'ENDERECO (' CT-ENDERECO
+                       ') [ENTER P/ MANTER] : ' WITH NO ADVANCING
+               ACCEPT WS-NOVO-ENDERECO
+               IF WS-NOVO-ENDERECO NOT = SPACES
+                  MOVE WS-NOVO-ENDERECO         TO CT-ENDERECO
+               END-IF
+            END-IF
+            SET CT-REG-LIVRE                    TO TRUE
+            MOVE SPACES                         TO CT-OPERADOR-TRAVA
+            MOVE SPACES                         TO CT-DATA-HORA-TRAVA
+            REWRITE CONTATO-REG
+               INVALID KEY
+                  DISPLAY 'ERRO AO ALTERAR O CONTATO!'
+                  SET WS-RC-ERRO-ARQUIVO        TO TRUE
+               NOT INVALID KEY
+                  DISPLAY 'CONTATO ALTERADO COM SUCESSO!'
+                  SET WS-RC-OK                  TO TRUE
+                  PERFORM P700-GRAVA-AUDITORIA
+            END-REWRITE
+            UNLOCK CONTATOS
+           .
+       P700-GRAVA-AUDITORIA.
+            MOVE FUNCTION CURRENT-DATE         TO WS-DATA-HORA-SISTEMA
+            OPEN EXTEND AUDITORIA
+            IF WS-AUD-FILE-STATUS = '35'
+               OPEN OUTPUT AUDITORIA
+            END-IF
+            IF WS-AUD-FILE-STATUS = '00'
+               MOVE WS-OPERADOR                   TO AUD-OPERADOR
+               MOVE WS-DATA-HORA-SISTEMA(1:14)    TO AUD-DATA-HORA
+               SET AUD-OP-ALTERACAO                TO TRUE
+               MOVE WS-ANTES-TELEFONE             TO AUD-ANT-TELEFONE
+               MOVE WS-ANTES-NOME                 TO AUD-ANT-NOME
+               MOVE WS-ANTES-EMAIL                TO AUD-ANT-EMAIL
+               MOVE WS-ANTES-ENDERECO             TO AUD-ANT-ENDERECO
+               MOVE WS-ANTES-STATUS               TO AUD-ANT-STATUS
+               MOVE CT-TELEFONE                   TO AUD-DEP-TELEFONE
+               MOVE CT-NOME                       TO AUD-DEP-NOME
+               MOVE CT-EMAIL                      TO AUD-DEP-EMAIL
+               MOVE CT-ENDERECO                   TO AUD-DEP-ENDERECO
+               MOVE CT-STATUS                     TO AUD-DEP-STATUS
+               WRITE AUD-REG
+               CLOSE AUDITORIA
+            ELSE
+               DISPLAY 'ERRO AO GRAVAR AUDITORIA - REG. NAO AUDITADO!'
+            END-IF
+           .
+       P900-FECHA-ARQUIVO.
+            CLOSE CONTATOS
+           .
+       END PROGRAM ALTCONTT.
