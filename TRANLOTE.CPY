@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Author: GABRIEL ELI
+      * Date: 15/07/2022
+      * Purpose: LAYOUT DO REGISTRO DE TRANSACAO DO LOTE NOTURNO DE
+      *          MANUTENCAO DE CONTATOS, LIDO POR LOTCNTT.
+      ******************************************************************
+       01  LOTE-REG.
+           03  LOTE-OPERACAO                   PIC X(01).
+               88  LOTE-OP-INCLUSAO                 VALUE 'I'.
+               88  LOTE-OP-ALTERACAO                VALUE 'A'.
+               88  LOTE-OP-EXCLUSAO                 VALUE 'E'.
+           03  LOTE-TELEFONE                   PIC X(15).
+           03  LOTE-NOME                       PIC X(40).
+           03  LOTE-EMAIL                      PIC X(40).
+           03  LOTE-ENDERECO                   PIC X(50).
