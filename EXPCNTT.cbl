@@ -0,0 +1,142 @@
+      ******************************************************************
+      * Author: GABRIEL ELI
+      * Date: 15/07/2022
+      * Purpose: EXPORTACAO DOS CONTATOS ATIVOS EM FORMATO CSV, PARA USO
+      *          EM LISTAS DE MALA DIRETA DE MARKETING.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPCNTT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTATOS ASSIGN TO "CONTATOS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS CT-TELEFONE
+                  FILE STATUS IS WS-FILE-STATUS.
+           SELECT EXPORTACAO ASSIGN TO "CONTATOS.CSV"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-EXP-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTATOS.
+       COPY CONTATO.CPY.
+       FD  EXPORTACAO.
+       01  EXP-LINHA                           PIC X(320).
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS                      PIC X(02).
+       01  WS-EXP-FILE-STATUS                  PIC X(02).
+       01  WS-FIM-ARQUIVO                      PIC X(01)   VALUE 'N'.
+           88  WS-FIM                                      VALUE 'S'.
+       01  WS-TOTAL-EXPORTADOS                 PIC 9(05)   VALUE ZEROS.
+       01  WS-CSV-ENTRADA                      PIC X(50).
+       01  WS-CSV-SAIDA                        PIC X(100).
+       01  WS-CSV-TAM                          PIC 9(03).
+       01  WS-CSV-POS                          PIC 9(03).
+       01  WS-CSV-POS-SAIDA                    PIC 9(03).
+       01  WS-CSV-POS-LINHA                    PIC 9(03).
+       LINKAGE SECTION.
+       COPY COMAREA.CPY.
+       PROCEDURE DIVISION USING WS-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY SPACES
+            DISPLAY WS-MENSAGEM
+            SET WS-RC-OK                       TO TRUE
+            PERFORM P100-ABRE-ARQUIVOS
+            IF WS-FILE-STATUS = '00' AND WS-EXP-FILE-STATUS = '00'
+               PERFORM P200-EXPORTA-CONTATOS
+               PERFORM P900-FECHA-ARQUIVOS
+               DISPLAY 'EXPORTACAO GERADA EM CONTATOS.CSV'
+               DISPLAY 'TOTAL DE CONTATOS EXPORTADOS: '
+                        WS-TOTAL-EXPORTADOS
+            ELSE
+               IF WS-FILE-STATUS = '00'
+                  CLOSE CONTATOS
+               END-IF
+               IF WS-EXP-FILE-STATUS = '00'
+                  CLOSE EXPORTACAO
+               END-IF
+               SET WS-RC-ERRO-ARQUIVO          TO TRUE
+               DISPLAY 'NAO FOI POSSIVEL GERAR A EXPORTACAO!'
+            END-IF
+            GOBACK
+           .
+       P100-ABRE-ARQUIVOS.
+            OPEN INPUT CONTATOS
+            IF WS-FILE-STATUS = '00'
+               OPEN OUTPUT EXPORTACAO
+            END-IF
+           .
+       P200-EXPORTA-CONTATOS.
+            MOVE 'N'                           TO WS-FIM-ARQUIVO
+            MOVE ZEROS                         TO WS-TOTAL-EXPORTADOS
+            MOVE 'TELEFONE,NOME,EMAIL,ENDERECO' TO EXP-LINHA
+            WRITE EXP-LINHA
+            PERFORM UNTIL WS-FIM
+               READ CONTATOS NEXT RECORD
+                  AT END
+                     SET WS-FIM                 TO TRUE
+                  NOT AT END
+                     IF CT-ATIVO
+                        PERFORM P210-GRAVA-LINHA-CSV
+                        ADD 1                   TO WS-TOTAL-EXPORTADOS
+                     END-IF
+               END-READ
+            END-PERFORM
+           .
+       P210-GRAVA-LINHA-CSV.
+            MOVE SPACES                         TO EXP-LINHA
+            MOVE 1                               TO WS-CSV-POS-LINHA
+            MOVE CT-TELEFONE                    TO WS-CSV-ENTRADA
+            PERFORM P215-ESCAPA-E-ANEXA-CAMPO
+            STRING ','                  DELIMITED BY SIZE
+                                         INTO EXP-LINHA
+                                         WITH POINTER WS-CSV-POS-LINHA
+            MOVE CT-NOME                        TO WS-CSV-ENTRADA
+            PERFORM P215-ESCAPA-E-ANEXA-CAMPO
+            STRING ','                  DELIMITED BY SIZE
+                                         INTO EXP-LINHA
+                                         WITH POINTER WS-CSV-POS-LINHA
+            MOVE CT-EMAIL                       TO WS-CSV-ENTRADA
+            PERFORM P215-ESCAPA-E-ANEXA-CAMPO
+            STRING ','                  DELIMITED BY SIZE
+                                         INTO EXP-LINHA
+                                         WITH POINTER WS-CSV-POS-LINHA
+            MOVE CT-ENDERECO                    TO WS-CSV-ENTRADA
+            PERFORM P215-ESCAPA-E-ANEXA-CAMPO
+            WRITE EXP-LINHA
+           .
+      * ESCAPA (DUPLICA ASPAS) O CAMPO EM WS-CSV-ENTRADA E ANEXA O
+      * RESULTADO, ENTRE ASPAS, A EXP-LINHA NA POSICAO WS-CSV-POS-LINHA.
+       P215-ESCAPA-E-ANEXA-CAMPO.
+            MOVE FUNCTION TRIM(WS-CSV-ENTRADA)  TO WS-CSV-ENTRADA
+            MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-CSV-ENTRADA))
+                                                 TO WS-CSV-TAM
+            MOVE SPACES                         TO WS-CSV-SAIDA
+            MOVE 1                               TO WS-CSV-POS-SAIDA
+            PERFORM VARYING WS-CSV-POS FROM 1 BY 1
+                    UNTIL WS-CSV-POS > WS-CSV-TAM
+               IF WS-CSV-ENTRADA(WS-CSV-POS:1) = '"'
+                  STRING '""'            DELIMITED BY SIZE
+                                         INTO WS-CSV-SAIDA
+                                         WITH POINTER WS-CSV-POS-SAIDA
+               ELSE
+                  STRING WS-CSV-ENTRADA(WS-CSV-POS:1)
+                                          DELIMITED BY SIZE
+                                         INTO WS-CSV-SAIDA
+                                         WITH POINTER WS-CSV-POS-SAIDA
+               END-IF
+            END-PERFORM
+            STRING '"' DELIMITED BY SIZE INTO EXP-LINHA
+                                         WITH POINTER WS-CSV-POS-LINHA
+            STRING FUNCTION TRIM(WS-CSV-SAIDA) DELIMITED BY SIZE
+                                         INTO EXP-LINHA
+                                         WITH POINTER WS-CSV-POS-LINHA
+            STRING '"' DELIMITED BY SIZE INTO EXP-LINHA
+                                         WITH POINTER WS-CSV-POS-LINHA
+           .
+       P900-FECHA-ARQUIVOS.
+            CLOSE CONTATOS
+            CLOSE EXPORTACAO
+           .
+       END PROGRAM EXPCNTT.
