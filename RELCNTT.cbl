@@ -0,0 +1,138 @@
+      ******************************************************************
+      * Author: GABRIEL ELI
+      * Date: 15/07/2022
+      * Purpose: RELATORIO IMPRESSO DE CONTATOS, COM CABECALHO, QUEBRA
+      *          DE PAGINA E TOTAL DE CONTATOS LISTADOS.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELCNTT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTATOS ASSIGN TO "CONTATOS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS CT-TELEFONE
+                  FILE STATUS IS WS-FILE-STATUS.
+           SELECT RELATORIO ASSIGN TO "REL-CONTATOS.TXT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-REL-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTATOS.
+       COPY CONTATO.CPY.
+       FD  RELATORIO.
+       01  REL-LINHA                           PIC X(100).
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS                      PIC X(02).
+       01  WS-REL-FILE-STATUS                  PIC X(02).
+       01  WS-FIM-ARQUIVO                      PIC X(01)   VALUE 'N'.
+           88  WS-FIM                                      VALUE 'S'.
+       01  WS-DATA-HORA-SISTEMA                PIC X(21).
+       01  WS-DATA-RELATORIO.
+           03  WS-DATA-ANO                     PIC 9(04).
+           03  WS-DATA-MES                     PIC 9(02).
+           03  WS-DATA-DIA                     PIC 9(02).
+       01  WS-DATA-EDITADA                     PIC X(10).
+       01  WS-NUMERO-PAGINA                    PIC 9(03)   VALUE ZEROS.
+       01  WS-LINHAS-NA-PAGINA                 PIC 9(02)   VALUE ZEROS.
+       01  WS-MAX-LINHAS-PAGINA                PIC 9(02)   VALUE 20.
+       01  WS-TOTAL-CONTATOS                   PIC 9(05)   VALUE ZEROS.
+       LINKAGE SECTION.
+       COPY COMAREA.CPY.
+       PROCEDURE DIVISION USING WS-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY SPACES
+            DISPLAY WS-MENSAGEM
+            SET WS-RC-OK                       TO TRUE
+            MOVE FUNCTION CURRENT-DATE         TO WS-DATA-HORA-SISTEMA
+            MOVE WS-DATA-HORA-SISTEMA(1:4)     TO WS-DATA-ANO
+            MOVE WS-DATA-HORA-SISTEMA(5:2)     TO WS-DATA-MES
+            MOVE WS-DATA-HORA-SISTEMA(7:2)     TO WS-DATA-DIA
+            STRING WS-DATA-DIA    '/'
+                   WS-DATA-MES    '/'
+                   WS-DATA-ANO         DELIMITED BY SIZE
+                                        INTO WS-DATA-EDITADA
+            PERFORM P100-ABRE-ARQUIVOS
+            IF WS-FILE-STATUS = '00' AND WS-REL-FILE-STATUS = '00'
+               PERFORM P200-IMPRIME-CONTATOS
+               PERFORM P300-IMPRIME-RODAPE
+               PERFORM P900-FECHA-ARQUIVOS
+               DISPLAY 'RELATORIO GERADO EM REL-CONTATOS.TXT'
+            ELSE
+               IF WS-FILE-STATUS = '00'
+                  CLOSE CONTATOS
+               END-IF
+               IF WS-REL-FILE-STATUS = '00'
+                  CLOSE RELATORIO
+               END-IF
+               SET WS-RC-ERRO-ARQUIVO          TO TRUE
+               DISPLAY 'NAO FOI POSSIVEL GERAR O RELATORIO!'
+            END-IF
+            GOBACK
+           .
+       P100-ABRE-ARQUIVOS.
+            OPEN INPUT CONTATOS
+            IF WS-FILE-STATUS = '00'
+               OPEN OUTPUT RELATORIO
+            END-IF
+           .
+       P200-IMPRIME-CONTATOS.
+            MOVE 'N'                           TO WS-FIM-ARQUIVO
+            MOVE ZEROS                         TO WS-TOTAL-CONTATOS
+            MOVE ZEROS                         TO WS-NUMERO-PAGINA
+            PERFORM P210-IMPRIME-CABECALHO
+            PERFORM UNTIL WS-FIM
+               READ CONTATOS NEXT RECORD
+                  AT END
+                     SET WS-FIM                 TO TRUE
+                  NOT AT END
+                     IF CT-ATIVO
+                        IF WS-LINHAS-NA-PAGINA >= WS-MAX-LINHAS-PAGINA
+                           PERFORM P210-IMPRIME-CABECALHO
+                        END-IF
+                        PERFORM P220-IMPRIME-DETALHE
+                        ADD 1                   TO WS-TOTAL-CONTATOS
+                     END-IF
+               END-READ
+            END-PERFORM
+           .
+       P210-IMPRIME-CABECALHO.
+            ADD 1                               TO WS-NUMERO-PAGINA
+            MOVE ZEROS                          TO WS-LINHAS-NA-PAGINA
+            MOVE SPACES                         TO REL-LINHA
+            STRING 'RELATORIO DE CONTATOS'          DELIMITED BY SIZE
+                   '          DATA: ' WS-DATA-EDITADA  DELIMITED BY SIZE
+                   '     PAGINA: '  WS-NUMERO-PAGINA DELIMITED BY SIZE
+                                        INTO REL-LINHA
+            WRITE REL-LINHA
+            MOVE ALL '-'                        TO REL-LINHA
+            WRITE REL-LINHA
+            MOVE 'TELEFONE        NOME                      EMAIL'
+                                                 TO REL-LINHA
+            WRITE REL-LINHA
+            MOVE ALL '-'                        TO REL-LINHA
+            WRITE REL-LINHA
+           .
+       P220-IMPRIME-DETALHE.
+            MOVE SPACES                         TO REL-LINHA
+            STRING CT-TELEFONE  ' '
+                   CT-NOME      ' '
+                   CT-EMAIL                         DELIMITED BY SIZE
+                                        INTO REL-LINHA
+            WRITE REL-LINHA
+            ADD 1                                TO WS-LINHAS-NA-PAGINA
+           .
+       P300-IMPRIME-RODAPE.
+            MOVE SPACES                         TO REL-LINHA
+            WRITE REL-LINHA
+            MOVE SPACES                         TO REL-LINHA
+            STRING 'TOTAL DE CONTATOS LISTADOS: ' WS-TOTAL-CONTATOS
+                                        DELIMITED BY SIZE INTO REL-LINHA
+            WRITE REL-LINHA
+           .
+       P900-FECHA-ARQUIVOS.
+            CLOSE CONTATOS
+            CLOSE RELATORIO
+           .
+       END PROGRAM RELCNTT.
